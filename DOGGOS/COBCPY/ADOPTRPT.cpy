@@ -0,0 +1,32 @@
+      ******************************************************************
+      * ADOPTRPT
+      * Record layout for the OUTREP report file written by DOGGOS.
+      * One ADOPTED-REPORT-REC is written per ADOPTS detail line.
+      ******************************************************************
+       01 ADOPTED-REPORT-REC.
+           05 RPT-BREED-NAME           PIC X(30).
+           05 RPT-SHELTER-CODE         PIC X(25).
+           05 RPT-QUANTITY             PIC 9(3).
+
+      ******************************************************************
+      * Breed-totals summary line, written trailing the detail lines.
+      * Redefines the detail line so it fits on the same 58-byte
+      * OUTREP record.
+      ******************************************************************
+       01 RPT-SUMMARY-LINE REDEFINES ADOPTED-REPORT-REC.
+           05 RPT-SUM-TAG              PIC X(10).
+           05 RPT-SUM-BREED-LABEL      PIC X(20).
+           05 FILLER                   PIC X(21).
+           05 RPT-SUM-TOTAL            PIC 9(7).
+
+      ******************************************************************
+      * Control-totals trailer, written last, so the day's run can be
+      * reconciled against the adoption-intake log without hand
+      * tallying detail lines.
+      ******************************************************************
+       01 RPT-TRAILER-LINE REDEFINES ADOPTED-REPORT-REC.
+           05 RPT-TRL-TAG              PIC X(10).
+           05 RPT-TRL-RECORDS-READ     PIC 9(7).
+           05 RPT-TRL-RECORDS-REJECTED PIC 9(7).
+           05 RPT-TRL-RECORDS-WRITTEN  PIC 9(7).
+           05 FILLER                   PIC X(27).
