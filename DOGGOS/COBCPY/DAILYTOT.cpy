@@ -0,0 +1,9 @@
+      ******************************************************************
+      * DAILYTOT
+      * Hand-off record from DOGGOS to DOGGOSMH: one day's final
+      * ACCUMULATOR values plus the run date, extracted at end of run
+      * so the totals survive past job end for month-to-date history.
+      ******************************************************************
+       01 DAILY-TOTALS-REC.
+           05 DT-RUN-DATE              PIC X(8).
+           05 DT-CATEGORY-TOTAL        PIC 9(7) OCCURS 9 TIMES.
