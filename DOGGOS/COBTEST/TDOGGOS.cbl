@@ -47,7 +47,7 @@
                7 PIC X(3)  VALUE '002'.
            5 FILLER.
                7 PIC X(30) VALUE 'JINGO'.
-               7 PIC X(25) VALUE SPACES.
+               7 PIC X(25) VALUE 'SHELTER12'.
                7 PIC X(3)  VALUE '006'.
 
       * Test4z QSAM file access mock object for ADOPTS DD.
@@ -62,6 +62,76 @@
        1 OUTREP.
          COPY ZQSAM.
 
+      * Input data used to initialize the BRDLKUP breed-to-category
+      * lookup file. Only the categories exercised by ADOPT_INPUT need
+      * an entry here - categories with no entry are left at their
+      * DOGGOS-initialized zero/spaces default.
+       1 BRDLKUP_FILE.
+         COPY ZFILE.
+
+       1 BRDLKUP_INPUT.
+         3 MY_DATA.
+           5 FILLER.
+               7 PIC X(10) VALUE 'SHIBA'.
+               7 PIC X(1)  VALUE '1'.
+               7 PIC X(10) VALUE 'SHIBA'.
+           5 FILLER.
+               7 PIC X(10) VALUE 'KORGI'.
+               7 PIC X(1)  VALUE '3'.
+               7 PIC X(10) VALUE 'KORGI'.
+           5 FILLER.
+               7 PIC X(10) VALUE 'CHI'.
+               7 PIC X(1)  VALUE '4'.
+               7 PIC X(10) VALUE 'CHI'.
+           5 FILLER.
+               7 PIC X(10) VALUE 'JINGO'.
+               7 PIC X(1)  VALUE '8'.
+               7 PIC X(10) VALUE 'JINGO'.
+
+      * Test4z QSAM file access mock object for BRDLKUP DD.
+       1 BRDLKUP.
+         COPY ZQSAM.
+
+      * Test4z QSAM file access mock objects for the remaining DDs
+      * DOGGOS opens. Each is output-only from DOGGOS's point of view
+      * (or, for CHKPOINT on a fresh/non-restart run, empty) so - like
+      * OUTREP - no input records need to be pre-loaded.
+       1 SUSPENSE.
+         COPY ZQSAM.
+
+       1 DAILYTOT.
+         COPY ZQSAM.
+
+       1 OUTXTR.
+         COPY ZQSAM.
+
+       1 CHKPOINT.
+         COPY ZQSAM.
+
+      * Input data used to seed CHKPOINT with a prior, partially
+      * completed run for TEST5 - 2 ADOPTS records already read/
+      * written (none rejected) with SHIBA (category 1) and KORGI
+      * (category 3) already folded into the accumulator, matching
+      * the first two entries of ADOPT_INPUT above.
+       1 CHKPOINT_RESTART_FILE.
+         COPY ZFILE.
+
+       1 CHKPOINT_RESTART_INPUT.
+         3 MY_DATA.
+           5 FILLER.
+               7 PIC 9(7) VALUE 2.
+               7 PIC 9(7) VALUE 0.
+               7 PIC 9(7) VALUE 2.
+               7 PIC 9(3) VALUE 6.
+               7 PIC 9(3) VALUE 0.
+               7 PIC 9(3) VALUE 7.
+               7 PIC 9(3) VALUE 0.
+               7 PIC 9(3) VALUE 0.
+               7 PIC 9(3) VALUE 0.
+               7 PIC 9(3) VALUE 0.
+               7 PIC 9(3) VALUE 0.
+               7 PIC 9(3) VALUE 0.
+
       * Variable given on registration of 'FORCE_ERROR_SPY' callback.
        1 IO_COMMAND PIC X(10).
 
@@ -122,6 +192,11 @@
            MOVE 'DOGGOS force read error' TO TESTNAME IN ZWS_TEST
            CALL ZTESTUT USING ZWS_TEST
 
+           MOVE LOW-VALUES TO I_TEST
+           SET TESTFUNCTION IN ZWS_TEST TO ENTRY 'TEST5'
+           MOVE 'DOGGOS restart from checkpoint' TO TESTNAME IN ZWS_TEST
+           CALL ZTESTUT USING ZWS_TEST
+
       ******************************************************************
       * Define the expected data
       ******************************************************************
@@ -136,6 +211,11 @@
       *    Mock all external resources
            PERFORM MOCK_ADOPTS_FILE
            PERFORM MOCK_OUTREP_FILE
+           PERFORM MOCK_BRDLKUP_FILE
+           PERFORM MOCK_SUSPENSE_FILE
+           PERFORM MOCK_DAILYTOT_FILE
+           PERFORM MOCK_OUTXTR_FILE
+           PERFORM MOCK_CHKPOINT_FILE
       *    Prepare and execute the DOGGOS program under test
            PERFORM RUN_DOGGOS
       *    Print the results written to the OUTREP file
@@ -148,6 +228,11 @@
            ENTRY 'TEST2'
            PERFORM MOCK_ADOPTS_FILE
            PERFORM MOCK_OUTREP_FILE
+           PERFORM MOCK_BRDLKUP_FILE
+           PERFORM MOCK_SUSPENSE_FILE
+           PERFORM MOCK_DAILYTOT_FILE
+           PERFORM MOCK_OUTXTR_FILE
+           PERFORM MOCK_CHKPOINT_FILE
       * Register the CHECK_ACCUMULATOR_SPY callback which will
       * validate that all the values in the ACCUMULATOR DOGGOS
       * program variable are correct.
@@ -155,6 +240,29 @@
            PERFORM RUN_DOGGOS
            GOBACK.
 
+      ******************************************************************
+      * Implementation for TEST5
+      * Seeds CHKPOINT with a prior-run record (2 records already
+      * read/written, SHIBA/KORGI already accumulated) instead of the
+      * empty CHKPOINT the other tests mock, so DOGGOS takes its
+      * IS-RESTARTED path: restore counts/accumulator, reposition
+      * ADOPTS past the first 2 records, and reopen OUTREP/SUSPENSE/
+      * OUTXTR EXTEND. The same EXPECTED_ADOPTIONS TEST2 checks apply
+      * here too - resuming from the checkpoint and processing the
+      * remaining CHI/SHIBA/JINGO records lands on the same totals.
+      ******************************************************************
+           ENTRY 'TEST5'
+           PERFORM MOCK_ADOPTS_FILE
+           PERFORM MOCK_OUTREP_FILE
+           PERFORM MOCK_BRDLKUP_FILE
+           PERFORM MOCK_SUSPENSE_FILE
+           PERFORM MOCK_DAILYTOT_FILE
+           PERFORM MOCK_OUTXTR_FILE
+           PERFORM MOCK_CHKPOINT_RESTART_FILE
+           PERFORM REGISTER_CHECK_ACCUMULATOR_SPY
+           PERFORM RUN_DOGGOS
+           GOBACK.
+
       ******************************************************************
       * Spy callback implementation for checking values in accumulator
       * The callback is registered by the REGISTER_CHECK_ACCUMULATOR_SPY
@@ -201,6 +309,11 @@
            ENTRY 'TEST3'
            PERFORM MOCK_ADOPTS_FILE
            PERFORM MOCK_OUTREP_FILE
+           PERFORM MOCK_BRDLKUP_FILE
+           PERFORM MOCK_SUSPENSE_FILE
+           PERFORM MOCK_DAILYTOT_FILE
+           PERFORM MOCK_OUTXTR_FILE
+           PERFORM MOCK_CHKPOINT_FILE
            MOVE 'OPEN' TO IO_COMMAND
            PERFORM REGISTER_FORCE_ERROR_SPY
            PERFORM RUN_DOGGOS
@@ -212,6 +325,11 @@
            ENTRY 'TEST4'
            PERFORM MOCK_ADOPTS_FILE
            PERFORM MOCK_OUTREP_FILE
+           PERFORM MOCK_BRDLKUP_FILE
+           PERFORM MOCK_SUSPENSE_FILE
+           PERFORM MOCK_DAILYTOT_FILE
+           PERFORM MOCK_OUTXTR_FILE
+           PERFORM MOCK_CHKPOINT_FILE
            MOVE 'READ' TO IO_COMMAND
            PERFORM REGISTER_FORCE_ERROR_SPY
            PERFORM RUN_DOGGOS
@@ -315,6 +433,78 @@
            MOVE 58 TO RECORDSIZE IN ZWS_MOCKQSAM
            CALL ZTESTUT USING ZWS_MOCKQSAM, QSAMOBJECT IN OUTREP.
 
+      ******************************************************************
+      * Common proc to mock BRDLKUP breed-to-category lookup file.
+      ******************************************************************
+       MOCK_BRDLKUP_FILE.
+
+      * Create a base file object containing BRDLKUP input records.
+           MOVE LOW-VALUES TO I_FILE
+           SET RECORDADDRESS IN ZWS_FILE TO ADDRESS OF BRDLKUP_INPUT
+           MOVE 4 TO RECORDCOUNT IN ZWS_FILE
+           MOVE 21 TO RECORDSIZE IN ZWS_FILE
+           CALL ZTESTUT USING ZWS_FILE, FILEOBJECT IN BRDLKUP_FILE
+
+      * Initialize QSAM file access mock object for the BRDLKUP DD
+      * with the file object created above.
+           MOVE LOW-VALUES TO I_MOCKQSAM
+           MOVE 'BRDLKUP' TO FILENAME IN ZWS_MOCKQSAM
+           SET FILEOBJECT IN ZWS_MOCKQSAM TO
+               ADDRESS OF FILEOBJECT IN BRDLKUP_FILE
+           CALL ZTESTUT USING ZWS_MOCKQSAM, QSAMOBJECT IN BRDLKUP.
+
+      ******************************************************************
+      * Common proc to mock the SUSPENSE, DAILYTOT, OUTXTR and
+      * CHKPOINT DDs. All four are output-only from DOGGOS's point of
+      * view on a normal run (CHKPOINT is opened INPUT first, but an
+      * empty mock there is exactly the "no prior checkpoint" case),
+      * so - like OUTREP - no input records need to be pre-loaded.
+      ******************************************************************
+       MOCK_SUSPENSE_FILE.
+           MOVE LOW-VALUES TO I_MOCKQSAM
+           MOVE 'SUSPENSE' TO FILENAME IN ZWS_MOCKQSAM
+           MOVE 45 TO RECORDSIZE IN ZWS_MOCKQSAM
+           CALL ZTESTUT USING ZWS_MOCKQSAM, QSAMOBJECT IN SUSPENSE.
+
+       MOCK_DAILYTOT_FILE.
+           MOVE LOW-VALUES TO I_MOCKQSAM
+           MOVE 'DAILYTOT' TO FILENAME IN ZWS_MOCKQSAM
+           MOVE 71 TO RECORDSIZE IN ZWS_MOCKQSAM
+           CALL ZTESTUT USING ZWS_MOCKQSAM, QSAMOBJECT IN DAILYTOT.
+
+       MOCK_OUTXTR_FILE.
+           MOVE LOW-VALUES TO I_MOCKQSAM
+           MOVE 'OUTXTR' TO FILENAME IN ZWS_MOCKQSAM
+           MOVE 80 TO RECORDSIZE IN ZWS_MOCKQSAM
+           CALL ZTESTUT USING ZWS_MOCKQSAM, QSAMOBJECT IN OUTXTR.
+
+       MOCK_CHKPOINT_FILE.
+           MOVE LOW-VALUES TO I_MOCKQSAM
+           MOVE 'CHKPOINT' TO FILENAME IN ZWS_MOCKQSAM
+           MOVE 48 TO RECORDSIZE IN ZWS_MOCKQSAM
+           CALL ZTESTUT USING ZWS_MOCKQSAM, QSAMOBJECT IN CHKPOINT.
+
+      ******************************************************************
+      * Common proc to mock CHKPOINT with a prior-run record already on
+      * it, so DOGGOS reads it back on OPEN INPUT/READ and takes the
+      * IS-RESTARTED path. Used only by TEST5 in place of the empty-
+      * file MOCK_CHKPOINT_FILE the other tests use.
+      ******************************************************************
+       MOCK_CHKPOINT_RESTART_FILE.
+           MOVE LOW-VALUES TO I_FILE
+           SET RECORDADDRESS IN ZWS_FILE TO
+               ADDRESS OF CHKPOINT_RESTART_INPUT
+           MOVE 1 TO RECORDCOUNT IN ZWS_FILE
+           MOVE 48 TO RECORDSIZE IN ZWS_FILE
+           CALL ZTESTUT USING ZWS_FILE,
+               FILEOBJECT IN CHKPOINT_RESTART_FILE
+
+           MOVE LOW-VALUES TO I_MOCKQSAM
+           MOVE 'CHKPOINT' TO FILENAME IN ZWS_MOCKQSAM
+           SET FILEOBJECT IN ZWS_MOCKQSAM TO
+               ADDRESS OF FILEOBJECT IN CHKPOINT_RESTART_FILE
+           CALL ZTESTUT USING ZWS_MOCKQSAM, QSAMOBJECT IN CHKPOINT.
+
       ******************************************************************
       * Common proc to display contents of OUTREP file
       ******************************************************************
@@ -323,9 +513,10 @@
       *    the root address of our records in OUPREP file
            SET RECORD_PTR TO PTR IN RECORDS_ IN FILE_ IN OUTREP
 
-      *    loop thru all the records and display each one
+      *    loop thru all the records and display each one, including
+      *    the trailing breed-totals summary section DOGGOS appends
            PERFORM VARYING I FROM 1 BY 1 UNTIL
-           NOT (I<=SIZE_ IN RECORDS_ IN ADOPTS_FILE)
+           NOT (I<=SIZE_ IN RECORDS_ IN FILE_ IN OUTREP)
               SET ADDRESS OF ADOPTED-REPORT-REC TO RECORD_PTR
               DISPLAY ADOPTED-REPORT-REC
 
