@@ -0,0 +1,491 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 'DOGGOS'.
+      ******************************************************************
+      * DOGGOS - Daily adoption report.
+      *
+      * Reads the ADOPTS intake extract (breed name / quantity per
+      * detail line), accumulates adoption counts into one of 9 breed
+      * categories, and writes one report line per input record to
+      * OUTREP.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ADOPTS ASSIGN TO ADOPTS
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ADOPTS-STATUS.
+
+           SELECT OUTREP ASSIGN TO OUTREP
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OUTREP-STATUS.
+
+           SELECT SUSPENSE ASSIGN TO SUSPENSE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SUSPENSE-STATUS.
+
+           SELECT DAILYTOT ASSIGN TO DAILYTOT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DAILYTOT-STATUS.
+
+           SELECT OUTXTR ASSIGN TO OUTXTR
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OUTXTR-STATUS.
+
+           SELECT BRDLKUP ASSIGN TO BRDLKUP
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-BRDLKUP-STATUS.
+
+           SELECT CHKPOINT ASSIGN TO CHKPOINT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHKPOINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ADOPTS
+           RECORDING MODE IS F
+           RECORD CONTAINS 58 CHARACTERS.
+       01  ADOPTS-RECORD.
+           05 AR-BREED-NAME            PIC X(30).
+           05 AR-SHELTER-CODE          PIC X(25).
+           05 AR-QUANTITY              PIC X(3).
+
+       FD  OUTREP
+           RECORDING MODE IS F
+           RECORD CONTAINS 58 CHARACTERS.
+       01  OUTREP-RECORD               PIC X(58).
+
+      ******************************************************************
+      * SUSPENSE - detail lines that could not be accumulated, for
+      * operations to review and correct. SR-REASON-CODE identifies
+      * why a record landed here (UNKBREED, BADQTY).
+      ******************************************************************
+       FD  SUSPENSE
+           RECORDING MODE IS F
+           RECORD CONTAINS 45 CHARACTERS.
+       01  SUSPENSE-RECORD.
+           05 SR-BREED-NAME            PIC X(30).
+           05 SR-QUANTITY              PIC X(3).
+           05 SR-REASON-CODE           PIC X(8).
+           05 FILLER                   PIC X(4).
+
+      ******************************************************************
+      * DAILYTOT - today's final ACCUMULATOR values, dated, handed off
+      * to DOGGOSMH for appending onto the month-to-date history file.
+      ******************************************************************
+       FD  DAILYTOT
+           RECORDING MODE IS F
+           RECORD CONTAINS 71 CHARACTERS.
+           COPY DAILYTOT.
+
+      ******************************************************************
+      * OUTXTR - pipe-delimited extract of the OUTREP detail lines,
+      * for the shelter-reporting team to load straight into a
+      * spreadsheet instead of screen-scraping the print report.
+      ******************************************************************
+       FD  OUTXTR
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  XTR-RECORD                  PIC X(80).
+
+      ******************************************************************
+      * BRDLKUP - breed-name-to-category lookup table, read once at
+      * startup. Lets operations add or relabel categories without a
+      * program change/recompile.
+      ******************************************************************
+       FD  BRDLKUP
+           RECORDING MODE IS F
+           RECORD CONTAINS 21 CHARACTERS.
+       01  BRDLKUP-RECORD.
+           05 BL-BREED-NAME            PIC X(10).
+           05 BL-CATEGORY-INDEX        PIC 9.
+           05 BL-CATEGORY-LABEL        PIC X(10).
+
+      ******************************************************************
+      * CHKPOINT - last successfully processed ADOPTS record plus the
+      * in-flight totals, so a restart after a mid-file READ failure
+      * resumes rather than reprocessing from record one. An empty
+      * (zero-record) CHKPOINT means the prior run finished cleanly or
+      * this is the first run of the day - start fresh.
+      ******************************************************************
+       FD  CHKPOINT
+           RECORDING MODE IS F
+           RECORD CONTAINS 48 CHARACTERS.
+       01  CHKPOINT-RECORD.
+           05 CK-RECORDS-READ          PIC 9(7).
+           05 CK-RECORDS-REJECTED      PIC 9(7).
+           05 CK-RECORDS-WRITTEN       PIC 9(7).
+           05 CK-ACCUMULATOR           PIC 9(3) OCCURS 9 TIMES.
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      * File status / control switches.
+      ******************************************************************
+       01  WS-ADOPTS-STATUS            PIC X(2) VALUE '00'.
+       01  WS-OUTREP-STATUS            PIC X(2) VALUE '00'.
+       01  WS-SUSPENSE-STATUS          PIC X(2) VALUE '00'.
+       01  WS-DAILYTOT-STATUS          PIC X(2) VALUE '00'.
+       01  WS-OUTXTR-STATUS            PIC X(2) VALUE '00'.
+       01  WS-BRDLKUP-STATUS           PIC X(2) VALUE '00'.
+       01  WS-CHKPOINT-STATUS          PIC X(2) VALUE '00'.
+
+       01  WS-XTR-DELIMITER            PIC X VALUE '|'.
+
+       01  WS-LKUP-EOF-SWITCH          PIC X VALUE 'N'.
+           88 END-OF-BRDLKUP           VALUE 'Y'.
+
+       01  WS-SWITCHES.
+           05 WS-EOF-SWITCH            PIC X VALUE 'N'.
+               88 END-OF-ADOPTS        VALUE 'Y'.
+           05 WS-RESTART-SWITCH        PIC X VALUE 'N'.
+               88 IS-RESTARTED         VALUE 'Y'.
+           05 WS-RECORD-SWITCH         PIC X VALUE 'N'.
+               88 RECORD-REJECTED      VALUE 'Y'.
+
+       01  WS-SKIP-COUNT                PIC 9(7) VALUE 0.
+
+      ******************************************************************
+      * Breed category accumulator. Layout and name are relied upon by
+      * the TDOGGOS CHECK_ACCUMULATOR_SPY - do not change without
+      * updating that test.
+      ******************************************************************
+       01  ACCUMULATOR.
+           05 ADOPTIONS                PIC 9(3) OCCURS 9 TIMES.
+
+      ******************************************************************
+      * Breed name to category-index mapping and the label printed on
+      * the breed-totals summary.
+      ******************************************************************
+       01  WS-BREED-CATEGORY-TABLE.
+           05 WS-CATEGORY-ENTRY OCCURS 9 TIMES
+                   INDEXED BY WS-CATEGORY-IDX.
+               10 WS-CATEGORY-BREED    PIC X(10).
+               10 WS-CATEGORY-LABEL    PIC X(10).
+
+       01  WS-MATCH-FOUND              PIC X VALUE 'N'.
+           88 CATEGORY-MATCHED         VALUE 'Y'.
+
+       01  WS-BREED-NAME-10            PIC X(10).
+
+       01  WS-SUSPENSE-REASON          PIC X(8).
+
+       01  WS-QUANTITY-NUM             PIC 9(3) VALUE 0.
+
+      ******************************************************************
+      * Control totals, printed on the OUTREP trailer record.
+      ******************************************************************
+       01  WS-RECORDS-READ             PIC 9(7) VALUE 0.
+       01  WS-RECORDS-REJECTED         PIC 9(7) VALUE 0.
+       01  WS-RECORDS-WRITTEN          PIC 9(7) VALUE 0.
+
+      ******************************************************************
+      * Documented job return codes. RC=16 (ADOPTS OPEN failure, e.g.
+      * forced status 35) and RC=20 (ADOPTS READ failure, e.g. forced
+      * status 46) are distinct so JCL/scheduler logic can page the
+      * right on-call action without reading the job log by hand.
+      ******************************************************************
+       01  WS-RC-NORMAL                PIC 9(2) VALUE 00.
+       01  WS-RC-BRDLKUP-OPEN-FAIL     PIC 9(2) VALUE 12.
+       01  WS-RC-ADOPTS-OPEN-FAIL      PIC 9(2) VALUE 16.
+       01  WS-RC-ADOPTS-READ-FAIL      PIC 9(2) VALUE 20.
+
+      ******************************************************************
+      * Working-storage build area for one OUTREP record - moved to
+      * OUTREP-RECORD immediately before each WRITE.
+      ******************************************************************
+       COPY ADOPTRPT.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * See WS-RC-xxx in WORKING-STORAGE for the documented job
+      * return codes this program can end with.
+      ******************************************************************
+       0000-MAIN-LINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-ADOPTS UNTIL END-OF-ADOPTS
+           PERFORM 3000-FINALIZE
+           GOBACK.
+
+       1000-INITIALIZE.
+           MOVE ZEROES TO ADOPTIONS (1) ADOPTIONS (2) ADOPTIONS (3)
+                          ADOPTIONS (4) ADOPTIONS (5) ADOPTIONS (6)
+                          ADOPTIONS (7) ADOPTIONS (8) ADOPTIONS (9)
+
+           PERFORM 1100-LOAD-BREED-CATEGORY-TABLE
+           PERFORM 1200-LOAD-CHECKPOINT
+
+           OPEN INPUT ADOPTS
+           IF WS-ADOPTS-STATUS NOT = '00'
+               DISPLAY 'DOGGOS: ADOPTS OPEN FAILED, STATUS='
+                   WS-ADOPTS-STATUS
+               MOVE WS-RC-ADOPTS-OPEN-FAIL TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           IF IS-RESTARTED
+               PERFORM 1400-SKIP-PROCESSED-RECORDS
+               OPEN EXTEND OUTREP
+               OPEN EXTEND SUSPENSE
+               OPEN EXTEND OUTXTR
+           ELSE
+               OPEN OUTPUT OUTREP
+               OPEN OUTPUT SUSPENSE
+               OPEN OUTPUT OUTXTR
+           END-IF
+
+           OPEN OUTPUT DAILYTOT.
+
+       1100-LOAD-BREED-CATEGORY-TABLE.
+           MOVE SPACES TO WS-BREED-CATEGORY-TABLE
+
+           OPEN INPUT BRDLKUP
+           IF WS-BRDLKUP-STATUS NOT = '00'
+               DISPLAY 'DOGGOS: BRDLKUP OPEN FAILED, STATUS='
+                   WS-BRDLKUP-STATUS
+               MOVE WS-RC-BRDLKUP-OPEN-FAIL TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM UNTIL END-OF-BRDLKUP
+               READ BRDLKUP
+                   AT END SET END-OF-BRDLKUP TO TRUE
+                   NOT AT END PERFORM 1110-STORE-CATEGORY-ENTRY
+               END-READ
+           END-PERFORM
+
+           CLOSE BRDLKUP.
+
+      ******************************************************************
+      * BRDLKUP lets operations hand-edit the mapping without a
+      * recompile, so a bad hand-edited index (0, blank, >9) is
+      * rejected here rather than taken as an out-of-bounds subscript.
+      ******************************************************************
+       1110-STORE-CATEGORY-ENTRY.
+           IF BL-CATEGORY-INDEX IS NUMERIC
+                   AND BL-CATEGORY-INDEX >= 1
+                   AND BL-CATEGORY-INDEX <= 9
+               MOVE BL-BREED-NAME
+                   TO WS-CATEGORY-BREED (BL-CATEGORY-INDEX)
+               MOVE BL-CATEGORY-LABEL
+                   TO WS-CATEGORY-LABEL (BL-CATEGORY-INDEX)
+           ELSE
+               DISPLAY 'DOGGOS: BRDLKUP ENTRY IGNORED, BAD INDEX='
+                   BL-CATEGORY-INDEX ' FOR BREED ' BL-BREED-NAME
+           END-IF.
+
+      ******************************************************************
+      * A CHKPOINT OPEN failure (e.g. the file does not exist yet) is
+      * treated as day-one, not an error - there is simply no prior
+      * run to resume. A successful OPEN with zero records means the
+      * prior run finished cleanly, so this is also a fresh start.
+      ******************************************************************
+       1200-LOAD-CHECKPOINT.
+           OPEN INPUT CHKPOINT
+           IF WS-CHKPOINT-STATUS = '00'
+               READ CHKPOINT
+                   AT END CONTINUE
+                   NOT AT END PERFORM 1210-RESTORE-CHECKPOINT-STATE
+               END-READ
+               CLOSE CHKPOINT
+           END-IF.
+
+       1210-RESTORE-CHECKPOINT-STATE.
+           SET IS-RESTARTED TO TRUE
+           MOVE CK-RECORDS-READ TO WS-RECORDS-READ
+           MOVE CK-RECORDS-REJECTED TO WS-RECORDS-REJECTED
+           MOVE CK-RECORDS-WRITTEN TO WS-RECORDS-WRITTEN
+           MOVE WS-RECORDS-READ TO WS-SKIP-COUNT
+           PERFORM VARYING WS-CATEGORY-IDX FROM 1 BY 1
+                   UNTIL WS-CATEGORY-IDX > 9
+               MOVE CK-ACCUMULATOR (WS-CATEGORY-IDX)
+                   TO ADOPTIONS (WS-CATEGORY-IDX)
+           END-PERFORM.
+
+      ******************************************************************
+      * Reposition ADOPTS past the records the checkpointed run already
+      * processed, so a restart resumes rather than double-counting.
+      ******************************************************************
+       1400-SKIP-PROCESSED-RECORDS.
+           PERFORM WS-SKIP-COUNT TIMES
+               READ ADOPTS
+                   AT END SET END-OF-ADOPTS TO TRUE
+               END-READ
+           END-PERFORM.
+
+      ******************************************************************
+      * NOT AT END fires for any non-'10' status, not just a good
+      * read, so a genuine READ failure (e.g. status '46') is only
+      * safe to fall through to 2100-HANDLE-RECORD once the status is
+      * confirmed '00' - otherwise the failing record itself would get
+      * written to OUTREP/SUSPENSE and checkpointed as handled before
+      * the status check below ever runs.
+      ******************************************************************
+       2000-PROCESS-ADOPTS.
+           READ ADOPTS
+               AT END SET END-OF-ADOPTS TO TRUE
+               NOT AT END
+                   IF WS-ADOPTS-STATUS = '00'
+                       PERFORM 2100-HANDLE-RECORD
+                   END-IF
+           END-READ
+
+           IF WS-ADOPTS-STATUS NOT = '00'
+               AND WS-ADOPTS-STATUS NOT = '10'
+               DISPLAY 'DOGGOS: ADOPTS READ FAILED, STATUS='
+                   WS-ADOPTS-STATUS
+               MOVE WS-RC-ADOPTS-READ-FAIL TO RETURN-CODE
+               PERFORM 9000-CLOSE-FILES
+               GOBACK
+           END-IF.
+
+      ******************************************************************
+      * Checkpoints after every record, not on an interval: a restart
+      * skips exactly the records the checkpoint says were handled, so
+      * anything less than a per-record checkpoint would leave a
+      * window where already-written OUTREP/SUSPENSE/OUTXTR rows (and
+      * already-accumulated ACCUMULATOR quantities) get reprocessed
+      * and duplicated on restart.
+      ******************************************************************
+       2100-HANDLE-RECORD.
+           ADD 1 TO WS-RECORDS-READ
+           MOVE 'N' TO WS-RECORD-SWITCH
+           PERFORM 2200-CATEGORIZE-BREED
+           IF NOT RECORD-REJECTED
+               PERFORM 2300-WRITE-DETAIL-LINE
+           END-IF
+           PERFORM 2400-WRITE-CHECKPOINT.
+
+       2200-CATEGORIZE-BREED.
+           MOVE 0 TO WS-QUANTITY-NUM
+           IF AR-QUANTITY NOT NUMERIC
+               MOVE 'BADQTY' TO WS-SUSPENSE-REASON
+               PERFORM 2250-WRITE-SUSPENSE-RECORD
+           ELSE
+               MOVE FUNCTION NUMVAL(AR-QUANTITY) TO WS-QUANTITY-NUM
+               MOVE AR-BREED-NAME(1:10) TO WS-BREED-NAME-10
+               MOVE 'N' TO WS-MATCH-FOUND
+      *        BRDLKUP is operator-editable, so stop at the first
+      *        match - a duplicate breed-name entry can't silently
+      *        double-count a quantity into two categories.
+               PERFORM VARYING WS-CATEGORY-IDX FROM 1 BY 1
+                       UNTIL WS-CATEGORY-IDX > 9 OR CATEGORY-MATCHED
+                   IF WS-BREED-NAME-10 =
+                           WS-CATEGORY-BREED (WS-CATEGORY-IDX)
+                       ADD WS-QUANTITY-NUM
+                           TO ADOPTIONS (WS-CATEGORY-IDX)
+                       SET CATEGORY-MATCHED TO TRUE
+                   END-IF
+               END-PERFORM
+               IF NOT CATEGORY-MATCHED
+                   MOVE 'UNKBREED' TO WS-SUSPENSE-REASON
+                   PERFORM 2250-WRITE-SUSPENSE-RECORD
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * Marks the current record rejected so 2100-HANDLE-RECORD skips
+      * writing it to OUTREP/OUTXTR - a rejected record must not count
+      * toward WS-RECORDS-WRITTEN.
+      ******************************************************************
+       2250-WRITE-SUSPENSE-RECORD.
+           SET RECORD-REJECTED TO TRUE
+           MOVE SPACES TO SUSPENSE-RECORD
+           MOVE AR-BREED-NAME TO SR-BREED-NAME
+           MOVE AR-QUANTITY TO SR-QUANTITY
+           MOVE WS-SUSPENSE-REASON TO SR-REASON-CODE
+           WRITE SUSPENSE-RECORD
+           ADD 1 TO WS-RECORDS-REJECTED.
+
+       2300-WRITE-DETAIL-LINE.
+           MOVE SPACES TO OUTREP-RECORD
+           MOVE AR-BREED-NAME TO RPT-BREED-NAME
+           MOVE AR-SHELTER-CODE TO RPT-SHELTER-CODE
+           MOVE WS-QUANTITY-NUM TO RPT-QUANTITY
+           MOVE ADOPTED-REPORT-REC TO OUTREP-RECORD
+           WRITE OUTREP-RECORD
+           ADD 1 TO WS-RECORDS-WRITTEN
+           PERFORM 2350-WRITE-EXTRACT-LINE.
+
+       2350-WRITE-EXTRACT-LINE.
+           MOVE SPACES TO XTR-RECORD
+           STRING FUNCTION TRIM(RPT-BREED-NAME) DELIMITED BY SIZE
+                   WS-XTR-DELIMITER DELIMITED BY SIZE
+                   FUNCTION TRIM(RPT-SHELTER-CODE) DELIMITED BY SIZE
+                   WS-XTR-DELIMITER DELIMITED BY SIZE
+                   RPT-QUANTITY DELIMITED BY SIZE
+               INTO XTR-RECORD
+           END-STRING
+           WRITE XTR-RECORD.
+
+      ******************************************************************
+      * Rewrites CHKPOINT with the counts and totals as of the record
+      * just handled. CHKPOINT is sequential, so the whole (one-record)
+      * file is rewritten each time rather than updated in place.
+      ******************************************************************
+       2400-WRITE-CHECKPOINT.
+           MOVE WS-RECORDS-READ TO CK-RECORDS-READ
+           MOVE WS-RECORDS-REJECTED TO CK-RECORDS-REJECTED
+           MOVE WS-RECORDS-WRITTEN TO CK-RECORDS-WRITTEN
+           PERFORM VARYING WS-CATEGORY-IDX FROM 1 BY 1
+                   UNTIL WS-CATEGORY-IDX > 9
+               MOVE ADOPTIONS (WS-CATEGORY-IDX)
+                   TO CK-ACCUMULATOR (WS-CATEGORY-IDX)
+           END-PERFORM
+           OPEN OUTPUT CHKPOINT
+           WRITE CHKPOINT-RECORD
+           CLOSE CHKPOINT.
+
+       3000-FINALIZE.
+           PERFORM 3100-WRITE-SUMMARY-SECTION
+           PERFORM 3200-WRITE-DAILY-TOTALS
+           PERFORM 3300-WRITE-TRAILER-RECORD
+           PERFORM 3400-RESET-CHECKPOINT
+           PERFORM 9000-CLOSE-FILES
+           MOVE WS-RC-NORMAL TO RETURN-CODE.
+
+       3100-WRITE-SUMMARY-SECTION.
+           PERFORM VARYING WS-CATEGORY-IDX FROM 1 BY 1
+                   UNTIL WS-CATEGORY-IDX > 9
+               MOVE SPACES TO ADOPTED-REPORT-REC
+               MOVE 'BREED TOTL' TO RPT-SUM-TAG
+               MOVE WS-CATEGORY-LABEL (WS-CATEGORY-IDX)
+                   TO RPT-SUM-BREED-LABEL
+               MOVE ADOPTIONS (WS-CATEGORY-IDX) TO RPT-SUM-TOTAL
+               MOVE RPT-SUMMARY-LINE TO OUTREP-RECORD
+               WRITE OUTREP-RECORD
+           END-PERFORM.
+
+       3200-WRITE-DAILY-TOTALS.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO DT-RUN-DATE
+           PERFORM VARYING WS-CATEGORY-IDX FROM 1 BY 1
+                   UNTIL WS-CATEGORY-IDX > 9
+               MOVE ADOPTIONS (WS-CATEGORY-IDX)
+                   TO DT-CATEGORY-TOTAL (WS-CATEGORY-IDX)
+           END-PERFORM
+           WRITE DAILY-TOTALS-REC.
+
+       3300-WRITE-TRAILER-RECORD.
+           MOVE SPACES TO ADOPTED-REPORT-REC
+           MOVE 'CTRL TOTLS' TO RPT-TRL-TAG
+           MOVE WS-RECORDS-READ TO RPT-TRL-RECORDS-READ
+           MOVE WS-RECORDS-REJECTED TO RPT-TRL-RECORDS-REJECTED
+           MOVE WS-RECORDS-WRITTEN TO RPT-TRL-RECORDS-WRITTEN
+           MOVE RPT-TRAILER-LINE TO OUTREP-RECORD
+           WRITE OUTREP-RECORD.
+
+      ******************************************************************
+      * The run completed cleanly, so clear CHKPOINT to empty - the
+      * next run starts fresh rather than skipping records that no
+      * longer need skipping.
+      ******************************************************************
+       3400-RESET-CHECKPOINT.
+           OPEN OUTPUT CHKPOINT
+           CLOSE CHKPOINT.
+
+       9000-CLOSE-FILES.
+           CLOSE ADOPTS
+           CLOSE OUTREP
+           CLOSE SUSPENSE
+           CLOSE DAILYTOT
+           CLOSE OUTXTR.
+
+       END PROGRAM 'DOGGOS'.
