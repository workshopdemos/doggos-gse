@@ -0,0 +1,104 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 'DOGGOSMH'.
+      ******************************************************************
+      * DOGGOSMH - Month-to-date history append.
+      *
+      * Second step behind DOGGOS. Reads the DAILYTOT extract DOGGOS
+      * wrote for the day's run and appends it, dated, onto the
+      * MTDHIST month-to-date history file so trend reporting doesn't
+      * need the daily totals re-keyed by hand.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DAILYTOT ASSIGN TO DAILYTOT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DAILYTOT-STATUS.
+
+           SELECT MTDHIST ASSIGN TO MTDHIST
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MTDHIST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DAILYTOT
+           RECORDING MODE IS F
+           RECORD CONTAINS 71 CHARACTERS.
+           COPY DAILYTOT.
+
+       FD  MTDHIST
+           RECORDING MODE IS F
+           RECORD CONTAINS 71 CHARACTERS.
+       01  MTD-HISTORY-REC.
+           05 MH-RUN-DATE               PIC X(8).
+           05 MH-CATEGORY-TOTAL         PIC 9(7) OCCURS 9 TIMES.
+
+       WORKING-STORAGE SECTION.
+       01  WS-DAILYTOT-STATUS           PIC X(2) VALUE '00'.
+       01  WS-MTDHIST-STATUS            PIC X(2) VALUE '00'.
+
+       01  WS-SWITCHES.
+           05 WS-EOF-SWITCH             PIC X VALUE 'N'.
+               88 END-OF-DAILYTOT       VALUE 'Y'.
+
+       01  WS-IDX                       PIC 9(9) COMP-5.
+
+      ******************************************************************
+      * Documented job return codes. Deliberately distinct from
+      * DOGGOS's RC=16/20 (ADOPTS OPEN/READ failures) even though both
+      * programs run in the same job stream, so RC alone identifies
+      * which failure occurred without also checking the step name.
+      ******************************************************************
+       01  WS-RC-NORMAL                 PIC 9(2) VALUE 00.
+       01  WS-RC-DAILYTOT-OPEN-FAIL     PIC 9(2) VALUE 32.
+       01  WS-RC-MTDHIST-OPEN-FAIL      PIC 9(2) VALUE 36.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * See WS-RC-xxx in WORKING-STORAGE for the documented job
+      * return codes this program can end with.
+      ******************************************************************
+       0000-MAIN-LINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-APPEND-DAILY-TOTALS UNTIL END-OF-DAILYTOT
+           PERFORM 9000-CLOSE-FILES
+           MOVE WS-RC-NORMAL TO RETURN-CODE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT DAILYTOT
+           IF WS-DAILYTOT-STATUS NOT = '00'
+               DISPLAY 'DOGGOSMH: DAILYTOT OPEN FAILED, STATUS='
+                   WS-DAILYTOT-STATUS
+               MOVE WS-RC-DAILYTOT-OPEN-FAIL TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN EXTEND MTDHIST
+           IF WS-MTDHIST-STATUS NOT = '00'
+               DISPLAY 'DOGGOSMH: MTDHIST OPEN FAILED, STATUS='
+                   WS-MTDHIST-STATUS
+               MOVE WS-RC-MTDHIST-OPEN-FAIL TO RETURN-CODE
+               CLOSE DAILYTOT
+               GOBACK
+           END-IF.
+
+       2000-APPEND-DAILY-TOTALS.
+           READ DAILYTOT
+               AT END SET END-OF-DAILYTOT TO TRUE
+               NOT AT END PERFORM 2100-APPEND-ONE-DAY
+           END-READ.
+
+       2100-APPEND-ONE-DAY.
+           MOVE DT-RUN-DATE TO MH-RUN-DATE
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 9
+               MOVE DT-CATEGORY-TOTAL (WS-IDX)
+                   TO MH-CATEGORY-TOTAL (WS-IDX)
+           END-PERFORM
+           WRITE MTD-HISTORY-REC.
+
+       9000-CLOSE-FILES.
+           CLOSE DAILYTOT
+           CLOSE MTDHIST.
+
+       END PROGRAM 'DOGGOSMH'.
